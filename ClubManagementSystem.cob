@@ -74,6 +74,36 @@
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
 
+      ****FILE FOR ARCHIVED (DELETED) MEMBERS
+           SELECT ARCHIVE-FILE ASSIGN TO 'ARCHIVE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+      ****FILE FOR PAYMENT / INVOICE HISTORY
+           SELECT PAYMENT-FILE ASSIGN TO 'PAYFILE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+      ****FILE FOR PROGRAM WAITLISTS (CLASS AT FULL CAPACITY)
+           SELECT WAITLIST-FILE ASSIGN TO 'WAITLIST.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+      ****FILE FOR HEALTH DECLARATION ANSWERS (INTAKE LIABILITY TRAIL)
+           SELECT HEALTH-FILE ASSIGN TO 'HEALTHFILE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+      ****SPOOLED OUTPUT FOR THE SALES YEAR-END REPORT (PAGINATED)
+           SELECT SALES-RPT-FILE ASSIGN TO 'SALESRPT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+      ****SPOOLED OUTPUT FOR THE PROGRAM YEAR-END REPORT (PAGINATED)
+           SELECT PROGRAM-RPT-FILE ASSIGN TO 'PROGRPT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  USER-FILE.
@@ -153,19 +183,27 @@
 
        FD  ZUMBAMEM.
        01  ZUMBA-LIST.
-           05  ZUMBA-NAMES     PIC X(100).
+           05  ZUMBA-ID        PIC 9(03).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  ZUMBA-NAMES     PIC X(95).
 
        FD  BODYCONMEM.
        01  BODYCON-LIST.
-           05  BODYCON-NAMES   PIC X(100).
+           05  BODYCON-ID      PIC 9(03).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  BODYCON-NAMES   PIC X(95).
 
        FD  BODYBUILDMEM.
        01  BODYBUILD-LIST.
-           05  BODYBUILD-NAMES PIC X(100).
+           05  BODYBUILD-ID    PIC 9(03).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  BODYBUILD-NAMES PIC X(95).
 
        FD  BOXINGMEM.
        01  BOXING-LIST.
-           05  BOXING-NAMES    PIC X(100).
+           05  BOXING-ID       PIC 9(03).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  BOXING-NAMES    PIC X(95).
 
       ******************************************************************
       *                   FILES FOR PROGRAM RECORDS                    *
@@ -173,19 +211,132 @@
 
        FD  PT-FILE.
        01  PT-REC.
+           05  PT-ID-NUMBER           PIC 9(03).
            05  PROGTYPE-CODE          PIC 9(04).
            05  PT-YR                  PIC 9(04).
 
        FD  SORTED-PT-FILE.
        01  SORTED-PT-REC.
+           05  PT-ID-NUMBER-SF        PIC 9(03).
            05  PROGTYPE-CODE-SF       PIC 9(04).
            05  PT-YR-SF               PIC 9(04).
 
        SD  WORK-FILE-1.
        01  WORK-REC-1.
+           05  PT-ID-NUMBER-W         PIC 9(03).
            05  PROGTYPE-CODE-W        PIC 9(04).
            05  PT-YR-W                PIC 9(04).
 
+      ******************************************************************
+      *                 FILE FOR ARCHIVED (DELETED) MEMBERS            *
+      ******************************************************************
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-REC.
+           02  ARC-ID-NUMBER           PIC 9(03).
+           02  ARC-MEMBER-NAME         PIC X(25).
+           02  ARC-MEMBERSHIP-TYPE     PIC X(06).
+           02  ARC-MEMBER-AGE          PIC 9(02).
+           02  ARC-MEMBER-SEX          PIC X(01).
+           02  ARC-MEMBER-CONT-NUM     PIC 9(11).
+           02  ARC-MEMBER-ADDRESS      PIC X(70).
+           02  ARC-DATE-JOINED.
+               03  ARC-MONTH-JOINED    PIC 9(02).
+               03  FILLER              PIC X(01) VALUE '/'.
+               03  ARC-DAY-JOINED      PIC 9(02).
+               03  FILLER              PIC X(01) VALUE '/'.
+               03  ARC-YEAR-JOINED     PIC 9(04).
+           02  ARC-DATE-EXPIRE.
+               03  ARC-MONTH-EXPIRE    PIC 9(02).
+               03  FILLER              PIC X(01) VALUE '/'.
+               03  ARC-DAY-EXPIRE      PIC 9(02).
+               03  FILLER              PIC X(01) VALUE '/'.
+               03  ARC-YEAR-EXPIRE     PIC 9(04).
+           02  ARC-EMERGENCY-CONTACT-INFO.
+               03  ARC-EMERGENCY-NAME       PIC X(25).
+               03  ARC-EMERGENCY-REL        PIC X(25).
+               03  ARC-EMERGENCY-CONT-NUM   PIC 9(11).
+           02  ARC-DATE-DELETED.
+               03  ARC-MONTH-DELETED   PIC 9(02).
+               03  FILLER              PIC X(01) VALUE '/'.
+               03  ARC-DAY-DELETED     PIC 9(02).
+               03  FILLER              PIC X(01) VALUE '/'.
+               03  ARC-YEAR-DELETED    PIC 9(04).
+           02  ARC-DELETE-CONFIRMED-BY PIC X(01).
+
+      ******************************************************************
+      *               FILE FOR PAYMENT / INVOICE HISTORY               *
+      ******************************************************************
+
+       FD  PAYMENT-FILE.
+       01  PAYMENT-REC.
+           02  PAY-ID-NUMBER       PIC 9(03).
+           02  PAY-DATE.
+               03  PAY-MONTH       PIC 9(02).
+               03  FILLER          PIC X(01) VALUE '/'.
+               03  PAY-DAY         PIC 9(02).
+               03  FILLER          PIC X(01) VALUE '/'.
+               03  PAY-YEAR        PIC 9(04).
+           02  PAY-DESC            PIC X(20).
+           02  PAY-AMOUNT          PIC 9(06)V99.
+
+      ******************************************************************
+      *               FILE FOR PROGRAM WAITLISTS                       *
+      ******************************************************************
+
+       FD  WAITLIST-FILE.
+       01  WAITLIST-REC.
+           02  WL-ID-NUMBER        PIC 9(03).
+           02  FILLER              PIC X(02) VALUE SPACES.
+           02  WL-MEMBER-NAME      PIC X(25).
+           02  FILLER              PIC X(02) VALUE SPACES.
+           02  WL-PROGTYPE-CODE    PIC 9(04).
+           02  FILLER              PIC X(02) VALUE SPACES.
+           02  WL-DATE-ADDED.
+               03  WL-MONTH        PIC 9(02).
+               03  FILLER          PIC X(01) VALUE '/'.
+               03  WL-DAY          PIC 9(02).
+               03  FILLER          PIC X(01) VALUE '/'.
+               03  WL-YEAR         PIC 9(04).
+
+      ******************************************************************
+      *               FILE FOR HEALTH DECLARATION ANSWERS              *
+      ******************************************************************
+
+       FD  HEALTH-FILE.
+       01  HEALTH-REC.
+           02  HF-ID-NUMBER        PIC 9(03).
+           02  FILLER              PIC X(02) VALUE SPACES.
+           02  HF-APPLICANT-NAME   PIC X(25).
+           02  FILLER              PIC X(02) VALUE SPACES.
+           02  HF-HEART-COND       PIC X(01).
+           02  HF-HYPERTENSION     PIC X(01).
+           02  HF-ASTHMA-COND      PIC X(01).
+           02  HF-LUNG-DISEASE     PIC X(01).
+           02  HF-MALIGNANCY       PIC X(01).
+           02  HF-SEVERE-ANEMIA    PIC X(01).
+           02  FILLER              PIC X(02) VALUE SPACES.
+           02  HF-OUTCOME          PIC X(08).
+           02  FILLER              PIC X(02) VALUE SPACES.
+           02  HF-DATE-TAKEN.
+               03  HF-MONTH        PIC 9(02).
+               03  FILLER          PIC X(01) VALUE '/'.
+               03  HF-DAY          PIC 9(02).
+               03  FILLER          PIC X(01) VALUE '/'.
+               03  HF-YEAR         PIC 9(04).
+
+      ******************************************************************
+      *          SPOOLED PRINT FILES FOR YEAR-END REPORTS              *
+      ******************************************************************
+
+       FD  SALES-RPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SALES-RPT-REC               PIC X(80).
+
+       FD  PROGRAM-RPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PROGRAM-RPT-REC             PIC X(80).
+
        WORKING-STORAGE SECTION.
       ********************** TEMPORARY VARIABLES ***********************
        01  TEMP-VARIABLES.
@@ -199,17 +350,45 @@
            02  TEMP-USER-ID        PIC 9(03).
 
        01  WS-ANSWERS.
-           02  WS-CHOICE           PIC 9(01).
+           02  WS-CHOICE           PIC 9(02).
            02  WS-YES-NO           PIC X(01).
            02  WS-TOC-ANS          PIC X(01).
            02  WS-RUI-ANS          PIC X(01).
            02  IS-REC-FOUND        PIC X(01).
            02  HF-ANS              PIC X(01) VALUE 'N'.
            02  PROGRAM-TYPE        PIC 9.
+           02  WS-SEARCH-MODE      PIC 9(01).
+
+      ***** HOLDS EACH HEALTH DECLARATION ANSWER UNTIL THE RECORD CAN
+      ***** BE LOGGED TO HEALTH-FILE (ID-NUMBER IS NOT YET KNOWN WHILE
+      ***** THE DECLARATION IS BEING TAKEN).
+       01  WS-HEALTH-ANSWERS.
+           05  HF-HEART-ANS        PIC X(01) VALUE 'N'.
+           05  HF-HYPER-ANS        PIC X(01) VALUE 'N'.
+           05  HF-ASTHMA-ANS       PIC X(01) VALUE 'N'.
+           05  HF-LUNG-ANS         PIC X(01) VALUE 'N'.
+           05  HF-MALIGNANCY-ANS   PIC X(01) VALUE 'N'.
+           05  HF-ANEMIA-ANS       PIC X(01) VALUE 'N'.
+           05  WS-HF-INELIGIBLE    PIC X(01) VALUE 'N'.
+           05  WS-HF-APPLICANT-NAME PIC X(25).
+
+      ***** WORK AREA FOR NAME-BASED (CONTAINS) MEMBER SEARCH
+       01  WS-NAME-SEARCH-WORK.
+           05  WS-NAME-SEARCH         PIC X(25).
+           05  WS-SEARCH-LEN          PIC 9(02).
+           05  WS-NAME-SUB            PIC 9(02).
+           05  WS-NAME-MATCH          PIC X(01).
+           05  WS-NAME-MATCH-COUNT    PIC 9(03).
+
+       01  NAME-SEARCH-RESULT-LINE.
+           05  NSR-ID-NUMBER       PIC 9(03).
+           05  FILLER              PIC X(07) VALUE SPACES.
+           05  NSR-MEMBER-NAME     PIC X(25).
 
        01  FLAGS-N-SWITCHES.
            05  EOF-SWITCH       PIC X(01) VALUE 'N'.
            05  OK-TO-CHANGE     PIC X(01).
+           05  ENROLL-DONE      PIC X(01).
 
        01  CHANGE-MEMBER-RECORD.
            02  CHANGE-MEMBER-NAME         PIC X(25).
@@ -248,12 +427,48 @@
        01  PT-FINAL-TOTALS.
            05  PT-TOTAL-MEMBERS    PIC 9(03) VALUE ZEROES.
 
+      ***** MAXIMUM HEADCOUNT PER CLASS (ROOM / EQUIPMENT CAPACITY)
+       01  PROGRAM-CAPACITY-LIMITS.
+           05  ZU-MAX-CAPACITY     PIC 9(03) VALUE 025.
+           05  BC-MAX-CAPACITY     PIC 9(03) VALUE 020.
+           05  BB-MAX-CAPACITY     PIC 9(03) VALUE 015.
+           05  BX-MAX-CAPACITY     PIC 9(03) VALUE 006.
+
+       01  WS-PROGRAM-COUNT        PIC 9(03) VALUE ZEROES.
+
+      ***** PAGINATION AND DATE-RANGE CONTROL FOR THE SPOOLED
+      ***** YEAR-END REPORTS (SALES REPORT / PROGRAM REPORT). BOTH
+      ***** REPORT BODIES ARE FIXED-SIZE MEMBERSHIP-TYPE SUMMARIES
+      ***** TODAY, SO WS-MAX-LINES-PER-PAGE IS A GROWTH GUARD, NOT
+      ***** SOMETHING EITHER REPORT CAN ACTUALLY OVERFLOW YET.
+       01  WS-REPORT-CONTROLS.
+           05  WS-LINES-ON-PAGE        PIC 9(02) VALUE ZEROES.
+           05  WS-MAX-LINES-PER-PAGE   PIC 9(02) VALUE 20.
+           05  WS-PAGE-NUMBER          PIC 9(03) VALUE ZEROES.
+           05  WS-REPORT-KIND          PIC X(01).
+               88  SALES-REPORT-ACTIVE    VALUE 'S'.
+               88  PROGRAM-REPORT-ACTIVE  VALUE 'P'.
+           05  WS-REPORT-YEAR-FROM     PIC 9(04).
+           05  WS-REPORT-YEAR-TO       PIC 9(04).
+
        01  WS-CURRENT-DATE-FIELDS.
            05  WS-CURRENT-DATE.
                10  WS-CURRENT-YEAR         PIC 9(04).
                10  WS-CURRENT-MONTH        PIC 9(02).
                10  WS-CURRENT-DAY          PIC 9(02).
 
+      ***** SHARED APPROXIMATE-DAYCOUNT WORK AREA (EXPIRY COMPARISONS)
+       01  WS-DATE-COMPARE.
+           05  WS-CMP-MONTH            PIC 9(02).
+           05  WS-CMP-DAY              PIC 9(02).
+           05  WS-CMP-YEAR             PIC 9(04).
+           05  WS-CMP-DAYCOUNT         PIC 9(07).
+
+       01  WS-EXPIRY-CHECK.
+           05  WS-TODAY-DAYCOUNT       PIC 9(07).
+           05  WS-EXPIRE-DAYCOUNT      PIC 9(07).
+           05  WS-DAYS-TO-EXPIRE       PIC S9(07).
+
       ************************** MAIN HEADING ***************************
        01  TITLE-UNDERLINE.
            05  FILLER PIC X(01) VALUE '+'.
@@ -293,8 +508,15 @@
       ************************* SALES REPORT ****************************
        01  MT-HEADING-LINE-1.
            05  FILLER       PIC X(20) VALUE SPACES.
-           05  FILLER       PIC X(22) VALUE 'SALES REPORT FOR YEAR '.
-           05  HDR-YR       PIC 9(04).
+           05  FILLER       PIC X(17) VALUE 'SALES REPORT FOR '.
+           05  HDR-YR-FROM  PIC 9(04).
+           05  FILLER       PIC X(04) VALUE ' TO '.
+           05  HDR-YR-TO    PIC 9(04).
+
+       01  RPT-PAGE-LINE.
+           05  FILLER       PIC X(30) VALUE SPACES.
+           05  FILLER       PIC X(05) VALUE 'PAGE '.
+           05  RPT-PAGE-NO  PIC ZZ9.
 
        01  MT-HEADING-LINE-2.
            05  FILLER       PIC X(25) VALUE '**** MEMBERSHIP TYPE ****'.
@@ -349,8 +571,11 @@
       ************************ PROGRAM REPORT ***************************
        01  PT-HEADING-LINE-1.
            05  FILLER       PIC X(20) VALUE SPACES.
-           05  FILLER       PIC X(23) VALUE 'PROGRAM MEMBERS REPORT '.
-           05  HDR-YR-1     PIC 9(04).
+           05  FILLER       PIC X(18) VALUE 'PROGRAM REPORT FOR'.
+           05  FILLER       PIC X(01) VALUE SPACE.
+           05  HDR-YR-1-FROM PIC 9(04).
+           05  FILLER       PIC X(04) VALUE ' TO '.
+           05  HDR-YR-1-TO  PIC 9(04).
 
        01  PT-HEADING-LINE-2.
            05  FILLER       PIC X(22) VALUE '**** PROGRAM TYPE ****'.
@@ -399,6 +624,135 @@
            05 FILLER               PIC X(52) VALUE SPACES.
            05 PRN-PT-TOTAL-MEMBERS PIC ZZ9.
 
+      ********************** RENEWAL-DUE REPORT *************************
+       01  RD-HEADING-LINE-1.
+           05  FILLER       PIC X(18) VALUE SPACES.
+           05  FILLER       PIC X(38) VALUE
+               'MEMBERSHIP RENEWAL-DUE REPORT AS OF '.
+           05  RD-AS-OF-MM  PIC 9(02).
+           05  FILLER       PIC X(01) VALUE '/'.
+           05  RD-AS-OF-DD  PIC 9(02).
+           05  FILLER       PIC X(01) VALUE '/'.
+           05  RD-AS-OF-YY  PIC 9(04).
+
+       01  RD-HEADING-LINE-2.
+           05  FILLER         PIC X(03) VALUE 'ID.'.
+           05  FILLER         PIC X(07) VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE 'MEMBER NAME'.
+           05  FILLER         PIC X(15) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE 'CONTACT NO.'.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE 'EXPIRE DATE'.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'STATUS'.
+
+       01  RD-DETAIL-LINE.
+           05  RD-ID-NUMBER        PIC 9(03).
+           05  FILLER              PIC X(07) VALUE SPACES.
+           05  RD-MEMBER-NAME       PIC X(25).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  RD-MEMBER-CONT-NUM   PIC 9(11).
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  RD-EXPIRE-MM         PIC 9(02).
+           05  FILLER              PIC X(01) VALUE '/'.
+           05  RD-EXPIRE-DD         PIC 9(02).
+           05  FILLER              PIC X(01) VALUE '/'.
+           05  RD-EXPIRE-YY         PIC 9(04).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  RD-STATUS            PIC X(09).
+
+       01  WS-RENEWAL-DUE-COUNT    PIC 9(03) VALUE ZEROES.
+
+      ****************** SALES/PROGRAM RECONCILIATION *********************
+      ***** CHECKS EACH PT-FILE / PAYMENT-FILE ENTRY AGAINST USER-FILE
+      ***** TO CATCH RECORDS LEFT BEHIND FOR A MEMBER WHO WAS LATER
+      ***** DELETED (DELETE-USER-RECORD BLANKS THE USER-FILE SLOT BUT
+      ***** DOES NOT TOUCH ANY PT-FILE/PAYMENT-FILE ENTRIES ALREADY ON
+      ***** FILE FOR THAT ID).
+       01  WS-RECONCILE-WORK.
+           05  WS-RECON-ID             PIC 9(03).
+           05  WS-RECON-START-OK       PIC X(01).
+           05  WS-RECON-ACTIVE         PIC X(01).
+           05  WS-RECON-PT-ORPHANS     PIC 9(04) VALUE ZEROES.
+           05  WS-RECON-PAY-ORPHANS    PIC 9(04) VALUE ZEROES.
+
+       01  RECON-HEADING-LINE-1.
+           05  FILLER       PIC X(12) VALUE SPACES.
+           05  FILLER       PIC X(56) VALUE
+               'SALES/PROGRAM RECONCILIATION AGAINST ACTIVE MEMBERS'.
+
+       01  RECON-PT-HEADING-LINE.
+           05  FILLER         PIC X(03) VALUE 'ID.'.
+           05  FILLER         PIC X(07) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE 'PROGRAM CODE'.
+           05  FILLER         PIC X(06) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'YEAR'.
+           05  FILLER         PIC X(06) VALUE SPACES.
+           05  FILLER         PIC X(16) VALUE 'STATUS'.
+
+       01  RECON-PT-DETAIL-LINE.
+           05  RPT-ID-NUMBER       PIC 9(03).
+           05  FILLER              PIC X(07) VALUE SPACES.
+           05  RPT-PROGTYPE-CODE   PIC 9(04).
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  RPT-YR              PIC 9(04).
+           05  FILLER              PIC X(06) VALUE SPACES.
+           05  RPT-STATUS          PIC X(25) VALUE
+               'NO ACTIVE MEMBER ON FILE'.
+
+       01  RECON-PAY-HEADING-LINE.
+           05  FILLER         PIC X(03) VALUE 'ID.'.
+           05  FILLER         PIC X(07) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'DATE'.
+           05  FILLER         PIC X(08) VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE 'DESCRIPTION'.
+           05  FILLER         PIC X(09) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'AMOUNT'.
+
+       01  RECON-PAY-DETAIL-LINE.
+           05  RPAY-ID-NUMBER      PIC 9(03).
+           05  FILLER              PIC X(07) VALUE SPACES.
+           05  RPAY-MM             PIC 9(02).
+           05  FILLER              PIC X(01) VALUE '/'.
+           05  RPAY-DD             PIC 9(02).
+           05  FILLER              PIC X(01) VALUE '/'.
+           05  RPAY-YY             PIC 9(04).
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  RPAY-DESC           PIC X(20).
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  RPAY-AMOUNT         PIC ZZZ,ZZ9.99.
+
+      ************************** PAYMENT RECEIPT **************************
+       01  RCPT-HEADING-LINE-1.
+           05  FILLER       PIC X(20) VALUE SPACES.
+           05  FILLER       PIC X(25) VALUE 'PAYMENT RECEIPT FOR ID # '.
+           05  RCPT-ID      PIC 9(03).
+
+       01  RCPT-HEADING-LINE-2.
+           05  FILLER         PIC X(04) VALUE 'DATE'.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE 'DESCRIPTION'.
+           05  FILLER         PIC X(09) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'AMOUNT'.
+
+       01  RCPT-DETAIL-LINE.
+           05  RCPT-MM        PIC 9(02).
+           05  FILLER         PIC X(01) VALUE '/'.
+           05  RCPT-DD        PIC 9(02).
+           05  FILLER         PIC X(01) VALUE '/'.
+           05  RCPT-YY        PIC 9(04).
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  RCPT-DESC      PIC X(20).
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  RCPT-AMOUNT    PIC ZZZ,ZZ9.99.
+
+       01  RCPT-TOTAL-LINE.
+           05  FILLER           PIC X(20) VALUE 'TOTAL PAID TO DATE:'.
+           05  FILLER           PIC X(10) VALUE SPACES.
+           05  RCPT-TOTAL-AMT   PIC ZZZZ,ZZ9.99.
+
+       01  WS-RECEIPT-TOTAL    PIC 9(07)V99 VALUE ZEROES.
+
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -410,7 +764,7 @@
            DISPLAY PROGRAM-HEADING-LINE.
            DISPLAY TITLE-UNDERLINE.
            DISPLAY PROPER-SPACING.
-           DISPLAY "SELECT YOUR TRANSACTION (1-2-3-4-5-6-7-0)"
+           DISPLAY "SELECT YOUR TRANSACTION (1-2-3-4-5-6-7-8-9-10-0)"
            DISPLAY PROPER-SPACING.
            DISPLAY "      [1]      REGISTER NEW MEMBER"
            DISPLAY "      [2]      UPDATE USER RECORD"
@@ -419,6 +773,9 @@
            DISPLAY "      [5]      VIEW USER RECORD"
            DISPLAY "      [6]      VIEW YEAR-END REPORTS".
            DISPLAY "      [7]      VIEW PROGRAM REPORTS".
+           DISPLAY "      [8]      VIEW MEMBERSHIP RENEWAL-DUE REPORT".
+           DISPLAY "      [9]      RENEW MEMBERSHIP".
+           DISPLAY "      [10]     RECONCILE SALES/PROGRAM RECORDS".
            DISPLAY "      [0]      EXIT".
            DISPLAY PROPER-SPACING.
            DISPLAY PROPER-SPACING.
@@ -452,8 +809,21 @@
               PERFORM VIEW-YEAR-END-REPORTS
 
            ELSE IF WS-CHOICE = 7
+              OPEN INPUT USER-FILE
               PERFORM VIEW-PROGRAM-REPORTS
 
+           ELSE IF WS-CHOICE = 8
+              OPEN INPUT USER-FILE
+              PERFORM VIEW-RENEWAL-DUE-REPORT
+
+           ELSE IF WS-CHOICE = 9
+              OPEN I-O USER-FILE
+              PERFORM RENEW-MEMBERSHIP
+
+           ELSE IF WS-CHOICE = 10
+              OPEN INPUT USER-FILE
+              PERFORM RECONCILE-SALES-AND-PROGRAMS
+
            ELSE IF WS-CHOICE = 0
               PERFORM PROGRAM-DONE
 
@@ -476,6 +846,7 @@
 
            PERFORM ANSWER-HEALTH-DECLARATION.
            PERFORM OTHER-USER-INFO.
+           PERFORM ADD-HEALTH-DECLARATION-REC.
            PERFORM CHOOSE-MEMBERSHIP-TYPE.
            PERFORM GET-DATE-JOINED.
            PERFORM GET-DATE-EXPIRATION.
@@ -484,12 +855,15 @@
            PERFORM VIEW-USER-INFO.
            PERFORM ADD-THIS-USER.
            PERFORM CHOOSE-PROGRAM.
-           PERFORM ADD-THIS-USER-PROGRAM.
 
            CLOSE USER-FILE
            PERFORM ASK-ANOTHER-TRANSACTION.
 
+      ***** EACH ANSWER IS KEPT EVEN WHEN ONE IS 'Y', SO THE FULL
+      ***** DECLARATION (NOT JUST THE DISQUALIFYING ANSWER) CAN BE
+      ***** LOGGED TO HEALTH-FILE FOR THE LIABILITY RECORD.
        ANSWER-HEALTH-DECLARATION.
+           MOVE 'N' TO WS-HF-INELIGIBLE.
            DISPLAY PROPER-SPACING.
            DISPLAY "                     HEALTH DECLARATION FORM"
            DISPLAY TITLE-UNDERLINE.
@@ -497,40 +871,109 @@
            DISPLAY "Any underlying health conditions?"
            DISPLAY PROPER-SPACING.
            DISPLAY "Heart Condition: "
-               PERFORM ACCEPT-HF-ANSWER.
+               PERFORM ACCEPT-HF-ANSWER
+               MOVE HF-ANS TO HF-HEART-ANS
+               IF HF-ANS = 'Y' OR HF-ANS = 'y'
+                   MOVE 'Y' TO WS-HF-INELIGIBLE.
            DISPLAY PROPER-SPACING.
            DISPLAY "Hypertension: "
-               PERFORM ACCEPT-HF-ANSWER.
+               PERFORM ACCEPT-HF-ANSWER
+               MOVE HF-ANS TO HF-HYPER-ANS
+               IF HF-ANS = 'Y' OR HF-ANS = 'y'
+                   MOVE 'Y' TO WS-HF-INELIGIBLE.
            DISPLAY PROPER-SPACING.
            DISPLAY "Asthma: "
-               PERFORM ACCEPT-HF-ANSWER.
+               PERFORM ACCEPT-HF-ANSWER
+               MOVE HF-ANS TO HF-ASTHMA-ANS
+               IF HF-ANS = 'Y' OR HF-ANS = 'y'
+                   MOVE 'Y' TO WS-HF-INELIGIBLE.
            DISPLAY PROPER-SPACING.
            DISPLAY "Lung Disease: "
-               PERFORM ACCEPT-HF-ANSWER.
+               PERFORM ACCEPT-HF-ANSWER
+               MOVE HF-ANS TO HF-LUNG-ANS
+               IF HF-ANS = 'Y' OR HF-ANS = 'y'
+                   MOVE 'Y' TO WS-HF-INELIGIBLE.
            DISPLAY PROPER-SPACING.
            DISPLAY "Advance Malignancy / Cancer Bone / Joint Inquiry: "
-               PERFORM ACCEPT-HF-ANSWER.
+               PERFORM ACCEPT-HF-ANSWER
+               MOVE HF-ANS TO HF-MALIGNANCY-ANS
+               IF HF-ANS = 'Y' OR HF-ANS = 'y'
+                   MOVE 'Y' TO WS-HF-INELIGIBLE.
            DISPLAY PROPER-SPACING.
            DISPLAY "Severe Anemia: "
-               PERFORM ACCEPT-HF-ANSWER.
+               PERFORM ACCEPT-HF-ANSWER
+               MOVE HF-ANS TO HF-ANEMIA-ANS
+               IF HF-ANS = 'Y' OR HF-ANS = 'y'
+                   MOVE 'Y' TO WS-HF-INELIGIBLE.
+
+           IF WS-HF-INELIGIBLE = 'Y'
+               PERFORM USER-INELIGIBLE.
 
        ACCEPT-HF-ANSWER.
            DISPLAY "Press [Y] = Yes | [N] = No"
            ACCEPT HF-ANS.
                IF HF-ANS = 'Y' OR HF-ANS = 'y'
-                   PERFORM USER-INELIGIBLE
+                   CONTINUE
                ELSE IF HF-ANS = 'N' or HF-ANS = 'n'
                    CONTINUE
                ELSE
                    DISPLAY PROPER-SPACING
                    PERFORM ACCEPT-HF-ANSWER.
 
+      ***** NO ID-NUMBER HAS BEEN ASSIGNED YET, SO THE REJECTION IS
+      ***** LOGGED UNDER A ZERO ID WITH THE APPLICANT'S NAME TAKEN
+      ***** DIRECTLY, RATHER THAN THROUGH THE NORMAL INTAKE SCREENS.
        USER-INELIGIBLE.
                DISPLAY PROPER-SPACING.
                DISPLAY "Registrant is not fit to join membership.".
+               PERFORM LOG-HEALTH-REJECTION.
                CLOSE USER-FILE.
                PERFORM ASK-ANOTHER-TRANSACTION.
 
+       LOG-HEALTH-REJECTION.
+           DISPLAY PROPER-SPACING.
+           DISPLAY "ENTER APPLICANT NAME FOR OUR RECORDS: "
+           ACCEPT WS-HF-APPLICANT-NAME.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+           MOVE ZEROES               TO HF-ID-NUMBER
+           MOVE WS-HF-APPLICANT-NAME TO HF-APPLICANT-NAME
+           MOVE HF-HEART-ANS         TO HF-HEART-COND
+           MOVE HF-HYPER-ANS         TO HF-HYPERTENSION
+           MOVE HF-ASTHMA-ANS        TO HF-ASTHMA-COND
+           MOVE HF-LUNG-ANS          TO HF-LUNG-DISEASE
+           MOVE HF-MALIGNANCY-ANS    TO HF-MALIGNANCY
+           MOVE HF-ANEMIA-ANS        TO HF-SEVERE-ANEMIA
+           MOVE 'REJECTED'           TO HF-OUTCOME
+           MOVE WS-CURRENT-MONTH     TO HF-MONTH
+           MOVE WS-CURRENT-DAY       TO HF-DAY
+           MOVE WS-CURRENT-YEAR      TO HF-YEAR.
+
+           OPEN EXTEND HEALTH-FILE
+           WRITE HEALTH-REC BEFORE ADVANCING 1.
+           CLOSE HEALTH-FILE.
+
+      ***** LOG THE ACCEPTED DECLARATION ONCE AN ID-NUMBER AND NAME
+      ***** HAVE BEEN ASSIGNED BY OTHER-USER-INFO.
+       ADD-HEALTH-DECLARATION-REC.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+           MOVE ID-NUMBER            TO HF-ID-NUMBER
+           MOVE MEMBER-NAME          TO HF-APPLICANT-NAME
+           MOVE HF-HEART-ANS         TO HF-HEART-COND
+           MOVE HF-HYPER-ANS         TO HF-HYPERTENSION
+           MOVE HF-ASTHMA-ANS        TO HF-ASTHMA-COND
+           MOVE HF-LUNG-ANS          TO HF-LUNG-DISEASE
+           MOVE HF-MALIGNANCY-ANS    TO HF-MALIGNANCY
+           MOVE HF-ANEMIA-ANS        TO HF-SEVERE-ANEMIA
+           MOVE 'ACCEPTED'           TO HF-OUTCOME
+           MOVE WS-CURRENT-MONTH     TO HF-MONTH
+           MOVE WS-CURRENT-DAY       TO HF-DAY
+           MOVE WS-CURRENT-YEAR      TO HF-YEAR.
+
+           OPEN EXTEND HEALTH-FILE
+           WRITE HEALTH-REC BEFORE ADVANCING 1.
+           CLOSE HEALTH-FILE.
+
        OTHER-USER-INFO.
            DISPLAY PROPER-SPACING.
            DISPLAY "                     USER INFORMATION SHEET"
@@ -676,6 +1119,130 @@
            MOVE YEAR-JOINED TO MT-YR.
            WRITE SALES-REC BEFORE ADVANCING 1.
            CLOSE SALES-FILE.
+           PERFORM ADD-PAYMENT-REC.
+
+      ***** LOG THE CHARGE AGAINST THIS MEMBER'S LIFETIME PAYMENT HISTORY
+       ADD-PAYMENT-REC.
+           MOVE ID-NUMBER       TO PAY-ID-NUMBER
+           MOVE DATE-JOINED     TO PAY-DATE
+           MOVE 'MEMBERSHIP FEE'  TO PAY-DESC
+           MOVE MEMTYPE-FEE     TO PAY-AMOUNT.
+
+           OPEN EXTEND PAYMENT-FILE
+           WRITE PAYMENT-REC BEFORE ADVANCING 1.
+           CLOSE PAYMENT-FILE.
+
+      ******************************************************************
+      *                    RENEW MEMBERSHIP                            *
+      ******************************************************************
+
+      ***** EXTENDS AN EXISTING MEMBER'S EXPIRATION INSTEAD OF MINTING
+      ***** A NEW MEMBER VIA SIGN-UP-USER/GET-USER-ID.
+       RENEW-MEMBERSHIP.
+           PERFORM FINDING-USER.
+
+      ***** SKIP A BLANKED SLOT LEFT BY DELETE-USER-RECORD, WHICH CLEARS
+      ***** MEMBER-NAME/MEMBERSHIP-TYPE/DATE-EXPIRE BUT LEAVES ID-NUMBER
+      ***** IN PLACE, SO FINDING-USER WOULD OTHERWISE "FIND" A DELETED
+      ***** MEMBER'S ID AND RESURRECT IT WITH A FRESH RENEWAL.
+           IF MEMBER-NAME = SPACES
+               DISPLAY PROPER-SPACING
+               DISPLAY "NO ACTIVE MEMBER ON FILE FOR THAT ID."
+               DISPLAY PROPER-SPACING
+               CLOSE USER-FILE
+               PERFORM ASK-ANOTHER-TRANSACTION
+           ELSE
+               DISPLAY PROPER-SPACING
+               DISPLAY "RENEWING MEMBERSHIP FOR THE MEMBER ABOVE."
+               PERFORM CHOOSE-MEMBERSHIP-TYPE
+               PERFORM EXTEND-RENEWAL-EXPIRATION
+               PERFORM TERMS-AND-CONDITIONS-AGREEMENT
+               REWRITE MEMBER-RECORD
+               PERFORM ADD-RENEWAL-SALES-REC
+
+               DISPLAY PROPER-SPACING
+               DISPLAY "MEMBERSHIP RENEWED. NEW EXPIRATION DATE: "
+                   MONTH-EXPIRE "/" DAY-EXPIRE "/" YEAR-EXPIRE
+               DISPLAY PROPER-SPACING
+
+      ***** OFFER A RECEIPT AFTER THE RENEWAL FEE IS ACTUALLY POSTED,
+      ***** THE SAME ORDER SIGN-UP-USER OFFERS ONE AFTER ADD-SALES-REC,
+      ***** SO THE PRINTED TOTAL INCLUDES THE PAYMENT JUST MADE.
+               PERFORM VIEW-USER-INFO
+
+               CLOSE USER-FILE
+               PERFORM ASK-ANOTHER-TRANSACTION.
+
+      ***** EXTEND FROM WHICHEVER IS LATER: TODAY, OR THE MEMBER'S
+      ***** CURRENT EXPIRATION (SO A RENEWAL MADE EARLY DOES NOT
+      ***** SHORT-CHANGE TIME STILL LEFT ON THE OLD SUBSCRIPTION).
+       EXTEND-RENEWAL-EXPIRATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+
+           MOVE YEAR-EXPIRE     TO WS-CMP-YEAR
+           MOVE MONTH-EXPIRE    TO WS-CMP-MONTH
+           MOVE DAY-EXPIRE      TO WS-CMP-DAY
+           PERFORM COMPUTE-DAYCOUNT
+           MOVE WS-CMP-DAYCOUNT TO WS-EXPIRE-DAYCOUNT.
+
+           MOVE WS-CURRENT-YEAR  TO WS-CMP-YEAR
+           MOVE WS-CURRENT-MONTH TO WS-CMP-MONTH
+           MOVE WS-CURRENT-DAY   TO WS-CMP-DAY
+           PERFORM COMPUTE-DAYCOUNT
+           MOVE WS-CMP-DAYCOUNT TO WS-TODAY-DAYCOUNT.
+
+           IF WS-EXPIRE-DAYCOUNT > WS-TODAY-DAYCOUNT
+               CONTINUE
+           ELSE
+               MOVE WS-CURRENT-MONTH TO MONTH-EXPIRE
+               MOVE WS-CURRENT-DAY   TO DAY-EXPIRE
+               MOVE WS-CURRENT-YEAR  TO YEAR-EXPIRE.
+
+           IF WS-MEMBERSHIP-NUM = 3
+               ADD 1 TO MONTH-EXPIRE.
+
+           IF WS-MEMBERSHIP-NUM = 2
+               ADD 3 TO MONTH-EXPIRE.
+
+           IF WS-MEMBERSHIP-NUM = 1
+               ADD 6 TO MONTH-EXPIRE.
+
+           IF MONTH-EXPIRE > 12
+               ADD 1 TO YEAR-EXPIRE
+               SUBTRACT 12 FROM MONTH-EXPIRE.
+
+      ***** BOOK THE RENEWAL FEE UNDER TODAY'S YEAR, NOT THE MEMBER'S
+      ***** ORIGINAL SIGN-UP YEAR.
+       ADD-RENEWAL-SALES-REC.
+           OPEN EXTEND SALES-FILE
+           IF WS-MEMBERSHIP-NUM = 3
+              MOVE 12 TO MEMTYPE-CODE
+              MOVE 1000 TO MEMTYPE-FEE.
+
+           IF WS-MEMBERSHIP-NUM = 2
+              MOVE 14 TO MEMTYPE-CODE
+              MOVE 2500 TO MEMTYPE-FEE.
+
+           IF WS-MEMBERSHIP-NUM = 1
+              MOVE 16 TO MEMTYPE-CODE
+              MOVE 4500 TO MEMTYPE-FEE.
+
+           MOVE WS-CURRENT-YEAR TO MT-YR.
+           WRITE SALES-REC BEFORE ADVANCING 1.
+           CLOSE SALES-FILE.
+           PERFORM ADD-RENEWAL-PAYMENT-REC.
+
+       ADD-RENEWAL-PAYMENT-REC.
+           MOVE ID-NUMBER        TO PAY-ID-NUMBER
+           MOVE WS-CURRENT-MONTH TO PAY-MONTH
+           MOVE WS-CURRENT-DAY   TO PAY-DAY
+           MOVE WS-CURRENT-YEAR  TO PAY-YEAR
+           MOVE 'RENEWAL FEE'    TO PAY-DESC
+           MOVE MEMTYPE-FEE      TO PAY-AMOUNT.
+
+           OPEN EXTEND PAYMENT-FILE
+           WRITE PAYMENT-REC BEFORE ADVANCING 1.
+           CLOSE PAYMENT-FILE.
 
        VIEW-USER-INFO.
            DISPLAY PROPER-SPACING.
@@ -703,6 +1270,58 @@
            DISPLAY "START OF SUBSCRIPTION >>>     " DATE-JOINED.
            DISPLAY "END OF SUBSCRIPTION   >>>     " DATE-EXPIRE.
            DISPLAY PROPER-SPACING.
+           PERFORM OFFER-PRINT-RECEIPT.
+
+      ***** LET THE FRONT DESK PRINT A MEMBER'S PAYMENT RECEIPT ON
+      ***** THE SPOT INSTEAD OF RECONSTRUCTING IT FROM MEMORY.
+       OFFER-PRINT-RECEIPT.
+           DISPLAY "PRINT RECEIPT? "
+           DISPLAY "PRESS [Y] = YES | [N] = NO".
+           ACCEPT WS-RUI-ANS.
+
+               IF WS-RUI-ANS = 'Y' OR 'y'
+                  PERFORM PRINT-RECEIPT
+               ELSE IF WS-RUI-ANS = 'N' OR 'n'
+                  CONTINUE
+               ELSE
+                  DISPLAY PROPER-SPACING
+                  PERFORM OFFER-PRINT-RECEIPT.
+
+       PRINT-RECEIPT.
+           MOVE ZEROES TO WS-RECEIPT-TOTAL.
+           MOVE ID-NUMBER TO RCPT-ID.
+           DISPLAY PROPER-SPACING.
+           DISPLAY TITLE-UNDERLINE.
+           DISPLAY RCPT-HEADING-LINE-1.
+           DISPLAY TITLE-UNDERLINE.
+           DISPLAY RCPT-HEADING-LINE-2.
+           DISPLAY TOPIC-UNDERLINE-1.
+
+           OPEN INPUT PAYMENT-FILE
+           MOVE 'N' TO EOF-SWITCH
+           PERFORM UNTIL EOF-SWITCH = 'Y'
+               READ PAYMENT-FILE
+                   AT END MOVE 'Y' TO EOF-SWITCH
+                   NOT AT END PERFORM PRINT-RECEIPT-LINE
+               END-READ
+           END-PERFORM
+           CLOSE PAYMENT-FILE.
+
+           DISPLAY TOPIC-UNDERLINE-2.
+           MOVE WS-RECEIPT-TOTAL TO RCPT-TOTAL-AMT.
+           DISPLAY RCPT-TOTAL-LINE.
+           DISPLAY PROPER-SPACING.
+
+       PRINT-RECEIPT-LINE.
+           IF PAY-ID-NUMBER = ID-NUMBER
+               MOVE PAY-MONTH TO RCPT-MM
+               MOVE PAY-DAY TO RCPT-DD
+               MOVE PAY-YEAR TO RCPT-YY
+               MOVE PAY-DESC TO RCPT-DESC
+               MOVE PAY-AMOUNT TO RCPT-AMOUNT
+               ADD PAY-AMOUNT TO WS-RECEIPT-TOTAL
+               DISPLAY RCPT-DETAIL-LINE
+           END-IF.
 
        ADD-THIS-USER.
            WRITE MEMBER-RECORD BEFORE ADVANCING 1.
@@ -727,11 +1346,31 @@
            ACCEPT PROGRAM-TYPE.
 
        ADD-THIS-USER-PROGRAM.
+           MOVE ID-NUMBER TO PT-ID-NUMBER.
            MOVE YEAR-JOINED TO PT-YR.
            WRITE PT-REC BEFORE ADVANCING 1 LINE.
            CLOSE PT-FILE.
 
+      ***** A MEMBER MAY SIGN UP FOR MORE THAN ONE PROGRAM IN ONE PASS.
        CHOOSE-PROGRAM.
+           MOVE 'N' TO ENROLL-DONE.
+           PERFORM ENROLL-IN-PROGRAM UNTIL ENROLL-DONE = 'Y'.
+
+       ASK-ENROLL-ANOTHER.
+           DISPLAY PROPER-SPACING.
+           DISPLAY "ENROLL IN ANOTHER PROGRAM? "
+           DISPLAY "PRESS [Y] = YES | [N] = NO".
+           ACCEPT WS-YES-NO.
+
+               IF WS-YES-NO = 'Y' OR 'y'
+                  CONTINUE
+               ELSE IF WS-YES-NO = 'N' OR 'n'
+                  MOVE 'Y' TO ENROLL-DONE
+               ELSE
+                  DISPLAY PROPER-SPACING
+                  PERFORM ASK-ENROLL-ANOTHER.
+
+       ENROLL-IN-PROGRAM.
            PERFORM PROGRAM-MENU
            OPEN EXTEND PT-FILE
            MOVE 'N' TO EOF-SWITCH
@@ -746,13 +1385,22 @@
                      END-READ
                 END-PERFORM
                 CLOSE ZUM
-                OPEN EXTEND ZUMBAMEM
-                    DISPLAY PROPER-SPACING
-                    DISPLAY "MEMBER ADDED."
-                    MOVE MEMBER-NAME TO ZUMBA-NAMES
-                    WRITE ZUMBA-LIST BEFORE ADVANCING 1
-                END-WRITE
-                CLOSE ZUMBAMEM
+                PERFORM COUNT-ZUMBA-MEMBERS
+                IF WS-PROGRAM-COUNT >= ZU-MAX-CAPACITY
+                    CLOSE PT-FILE
+                    PERFORM OFFER-WAITLIST
+                ELSE
+                    OPEN EXTEND ZUMBAMEM
+                        DISPLAY PROPER-SPACING
+                        DISPLAY "MEMBER ADDED."
+                        MOVE ID-NUMBER TO ZUMBA-ID
+                        MOVE MEMBER-NAME TO ZUMBA-NAMES
+                        WRITE ZUMBA-LIST BEFORE ADVANCING 1
+                    END-WRITE
+                    CLOSE ZUMBAMEM
+                    PERFORM ADD-THIS-USER-PROGRAM
+                END-IF
+                PERFORM ASK-ENROLL-ANOTHER
            ELSE IF PROGRAM-TYPE = 2
                MOVE 2222 TO PROGTYPE-CODE
                OPEN INPUT BC
@@ -763,13 +1411,22 @@
                      END-READ
                 END-PERFORM
                 CLOSE BC
-                OPEN EXTEND BODYCONMEM
-                    DISPLAY PROPER-SPACING
-                    DISPLAY "MEMBER ADDED."
-                    MOVE MEMBER-NAME TO BODYCON-NAMES
-                    WRITE BODYCON-LIST BEFORE ADVANCING 1
-                END-WRITE
-                CLOSE BODYCONMEM
+                PERFORM COUNT-BODYCON-MEMBERS
+                IF WS-PROGRAM-COUNT >= BC-MAX-CAPACITY
+                    CLOSE PT-FILE
+                    PERFORM OFFER-WAITLIST
+                ELSE
+                    OPEN EXTEND BODYCONMEM
+                        DISPLAY PROPER-SPACING
+                        DISPLAY "MEMBER ADDED."
+                        MOVE ID-NUMBER TO BODYCON-ID
+                        MOVE MEMBER-NAME TO BODYCON-NAMES
+                        WRITE BODYCON-LIST BEFORE ADVANCING 1
+                    END-WRITE
+                    CLOSE BODYCONMEM
+                    PERFORM ADD-THIS-USER-PROGRAM
+                END-IF
+                PERFORM ASK-ENROLL-ANOTHER
            ELSE IF PROGRAM-TYPE = 3
                MOVE 3333 TO PROGTYPE-CODE
                OPEN INPUT BB
@@ -780,13 +1437,22 @@
                      END-READ
                 END-PERFORM
                 CLOSE BB
-                OPEN EXTEND BODYBUILDMEM
-                    DISPLAY PROPER-SPACING
-                    DISPLAY "MEMBER ADDED."
-                    MOVE MEMBER-NAME TO BODYBUILD-NAMES
-                    WRITE BODYBUILD-LIST BEFORE ADVANCING 1
-                END-WRITE
-                CLOSE BODYBUILDMEM
+                PERFORM COUNT-BODYBUILD-MEMBERS
+                IF WS-PROGRAM-COUNT >= BB-MAX-CAPACITY
+                    CLOSE PT-FILE
+                    PERFORM OFFER-WAITLIST
+                ELSE
+                    OPEN EXTEND BODYBUILDMEM
+                        DISPLAY PROPER-SPACING
+                        DISPLAY "MEMBER ADDED."
+                        MOVE ID-NUMBER TO BODYBUILD-ID
+                        MOVE MEMBER-NAME TO BODYBUILD-NAMES
+                        WRITE BODYBUILD-LIST BEFORE ADVANCING 1
+                    END-WRITE
+                    CLOSE BODYBUILDMEM
+                    PERFORM ADD-THIS-USER-PROGRAM
+                END-IF
+                PERFORM ASK-ENROLL-ANOTHER
            ELSE IF PROGRAM-TYPE = 4
                MOVE 4444 TO PROGTYPE-CODE
                OPEN INPUT BX
@@ -797,17 +1463,106 @@
                      END-READ
                END-PERFORM
                CLOSE BX
-               OPEN EXTEND BOXINGMEM
-                    DISPLAY PROPER-SPACING
-                    DISPLAY "MEMBER ADDED."
-                    MOVE MEMBER-NAME TO BOXING-NAMES
-                    WRITE BOXING-LIST BEFORE ADVANCING 1
-               END-WRITE
-               CLOSE BOXINGMEM
+               PERFORM COUNT-BOXING-MEMBERS
+               IF WS-PROGRAM-COUNT >= BX-MAX-CAPACITY
+                   CLOSE PT-FILE
+                   PERFORM OFFER-WAITLIST
+               ELSE
+                   OPEN EXTEND BOXINGMEM
+                        DISPLAY PROPER-SPACING
+                        DISPLAY "MEMBER ADDED."
+                        MOVE ID-NUMBER TO BOXING-ID
+                        MOVE MEMBER-NAME TO BOXING-NAMES
+                        WRITE BOXING-LIST BEFORE ADVANCING 1
+                   END-WRITE
+                   CLOSE BOXINGMEM
+                   PERFORM ADD-THIS-USER-PROGRAM
+               END-IF
+               PERFORM ASK-ENROLL-ANOTHER
            ELSE
               DISPLAY "PRESS [4], [3], [2], OR [1] ONLY."
               CLOSE PT-FILE
-              PERFORM CHOOSE-PROGRAM.
+              PERFORM ENROLL-IN-PROGRAM.
+
+      ***** COUNT CURRENT CLASS HEADCOUNT AGAINST ROOM/EQUIPMENT LIMITS
+       COUNT-ZUMBA-MEMBERS.
+           MOVE ZEROES TO WS-PROGRAM-COUNT.
+           MOVE 'N' TO EOF-SWITCH.
+           OPEN INPUT ZUMBAMEM
+           PERFORM UNTIL EOF-SWITCH = 'Y'
+               READ ZUMBAMEM
+                   AT END MOVE 'Y' TO EOF-SWITCH
+                   NOT AT END ADD 1 TO WS-PROGRAM-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE ZUMBAMEM.
+
+       COUNT-BODYCON-MEMBERS.
+           MOVE ZEROES TO WS-PROGRAM-COUNT.
+           MOVE 'N' TO EOF-SWITCH.
+           OPEN INPUT BODYCONMEM
+           PERFORM UNTIL EOF-SWITCH = 'Y'
+               READ BODYCONMEM
+                   AT END MOVE 'Y' TO EOF-SWITCH
+                   NOT AT END ADD 1 TO WS-PROGRAM-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE BODYCONMEM.
+
+       COUNT-BODYBUILD-MEMBERS.
+           MOVE ZEROES TO WS-PROGRAM-COUNT.
+           MOVE 'N' TO EOF-SWITCH.
+           OPEN INPUT BODYBUILDMEM
+           PERFORM UNTIL EOF-SWITCH = 'Y'
+               READ BODYBUILDMEM
+                   AT END MOVE 'Y' TO EOF-SWITCH
+                   NOT AT END ADD 1 TO WS-PROGRAM-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE BODYBUILDMEM.
+
+       COUNT-BOXING-MEMBERS.
+           MOVE ZEROES TO WS-PROGRAM-COUNT.
+           MOVE 'N' TO EOF-SWITCH.
+           OPEN INPUT BOXINGMEM
+           PERFORM UNTIL EOF-SWITCH = 'Y'
+               READ BOXINGMEM
+                   AT END MOVE 'Y' TO EOF-SWITCH
+                   NOT AT END ADD 1 TO WS-PROGRAM-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE BOXINGMEM.
+
+      ***** CLASS IS FULL -- OFFER TO PUT THE MEMBER ON ITS WAITLIST
+      ***** INSTEAD OF OVERBOOKING THE ROOM/EQUIPMENT.
+       OFFER-WAITLIST.
+           DISPLAY PROPER-SPACING.
+           DISPLAY "THIS PROGRAM IS AT FULL CAPACITY."
+           DISPLAY "ADD TO WAITLIST? "
+           DISPLAY "PRESS [Y] = YES | [N] = NO".
+           ACCEPT WS-YES-NO.
+
+               IF WS-YES-NO = 'Y' OR 'y'
+                  PERFORM ADD-TO-WAITLIST
+               ELSE IF WS-YES-NO = 'N' OR 'n'
+                  DISPLAY "NOT ADDED TO WAITLIST."
+               ELSE
+                  DISPLAY PROPER-SPACING
+                  PERFORM OFFER-WAITLIST.
+
+       ADD-TO-WAITLIST.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+           MOVE ID-NUMBER TO WL-ID-NUMBER
+           MOVE MEMBER-NAME TO WL-MEMBER-NAME
+           MOVE PROGTYPE-CODE TO WL-PROGTYPE-CODE
+           MOVE WS-CURRENT-MONTH TO WL-MONTH
+           MOVE WS-CURRENT-DAY TO WL-DAY
+           MOVE WS-CURRENT-YEAR TO WL-YEAR.
+
+           OPEN EXTEND WAITLIST-FILE
+           WRITE WAITLIST-REC BEFORE ADVANCING 1.
+           CLOSE WAITLIST-FILE.
+           DISPLAY "MEMBER ADDED TO WAITLIST.".
 
        VIEW-PROGRAM-RECORD.
            DISPLAY PROPER-SPACING.
@@ -862,13 +1617,36 @@
        FINDING-USER.
            MOVE 'N' TO IS-REC-FOUND.
            MOVE 'N' TO EOF-SWITCH.
-           PERFORM GET-ID-NUMBER.
+           PERFORM SELECT-SEARCH-MODE.
+
+           IF WS-SEARCH-MODE = 2
+               PERFORM SEARCH-BY-NAME
+           ELSE
+               PERFORM GET-ID-NUMBER.
+
            MOVE SPACES TO MEMBER-RECORD.
            PERFORM READ-RECORD
                UNTIL IS-REC-FOUND = 'Y' OR EOF-SWITCH = 'Y'.
            DISPLAY PROPER-SPACING.
            PERFORM VIEW-USER-INFO.
 
+      ***** LOOK UP BY EXACT ID, OR BY A (PARTIAL) MEMBER NAME WHEN
+      ***** THE FRONT DESK DOES NOT HAVE THE MEMBER'S ID HANDY.
+       SELECT-SEARCH-MODE.
+           DISPLAY PROPER-SPACING.
+           DISPLAY "SEARCH BY: "
+           DISPLAY "      [1]     MEMBERSHIP ID NO."
+           DISPLAY "      [2]     MEMBER NAME"
+           DISPLAY "ANSWER:".
+           DISPLAY "=======".
+           ACCEPT WS-SEARCH-MODE.
+
+               IF WS-SEARCH-MODE = 1 OR WS-SEARCH-MODE = 2
+                  CONTINUE
+               ELSE
+                  DISPLAY PROPER-SPACING
+                  PERFORM SELECT-SEARCH-MODE.
+
        GET-ID-NUMBER.
            MOVE ZEROES TO WS-USER-ID.
            DISPLAY PROPER-SPACING.
@@ -884,6 +1662,68 @@
                    IF WS-USER-ID IS EQUAL TO ID-NUMBER THEN
                       MOVE 'Y' TO IS-REC-FOUND.
 
+      ***** SCAN USER-FILE FOR MEMBER-NAME CONTAINING THE ENTERED TEXT,
+      ***** LIST ALL ID./NAME MATCHES, THEN ASK FOR THE ID TO PULL UP.
+       SEARCH-BY-NAME.
+           DISPLAY PROPER-SPACING.
+           DISPLAY "ENTER (PART OF) MEMBER NAME: "
+           DISPLAY "=============================".
+           ACCEPT WS-NAME-SEARCH.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-SEARCH))
+               TO WS-SEARCH-LEN.
+
+           DISPLAY PROPER-SPACING.
+           DISPLAY "MATCHING MEMBERS"
+           DISPLAY "----------------"
+           MOVE ZEROES TO WS-NAME-MATCH-COUNT.
+           PERFORM SCAN-NAME-MATCH UNTIL EOF-SWITCH = 'Y'.
+
+           IF WS-NAME-MATCH-COUNT = ZEROES
+               DISPLAY "NO MATCHING MEMBERS FOUND."
+           END-IF.
+
+           DISPLAY PROPER-SPACING.
+           PERFORM GET-ID-NUMBER.
+
+      ***** REWIND TO THE FIRST RECORD SO THE EXACT-ID LOOKUP BELOW
+      ***** SEES THE WHOLE FILE AGAIN.
+           MOVE ZEROES TO ID-NUMBER.
+           START USER-FILE KEY IS NOT LESS THAN ID-NUMBER
+               INVALID KEY MOVE 'Y' TO EOF-SWITCH
+           END-START.
+           MOVE 'N' TO EOF-SWITCH.
+
+       SCAN-NAME-MATCH.
+           READ USER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+               NOT AT END
+                   PERFORM CHECK-NAME-MATCH
+           END-READ.
+
+       CHECK-NAME-MATCH.
+           IF MEMBER-NAME NOT = SPACES AND WS-SEARCH-LEN > ZEROES
+               MOVE 'N' TO WS-NAME-MATCH
+               MOVE 1 TO WS-NAME-SUB
+               PERFORM TEST-NAME-OFFSET
+                   UNTIL WS-NAME-MATCH = 'Y'
+                      OR WS-NAME-SUB > (26 - WS-SEARCH-LEN)
+               IF WS-NAME-MATCH = 'Y'
+                   ADD 1 TO WS-NAME-MATCH-COUNT
+                   MOVE ID-NUMBER TO NSR-ID-NUMBER
+                   MOVE MEMBER-NAME TO NSR-MEMBER-NAME
+                   DISPLAY NAME-SEARCH-RESULT-LINE
+               END-IF
+           END-IF.
+
+       TEST-NAME-OFFSET.
+           IF FUNCTION UPPER-CASE
+                   (MEMBER-NAME(WS-NAME-SUB:WS-SEARCH-LEN))
+              = FUNCTION UPPER-CASE(WS-NAME-SEARCH(1:WS-SEARCH-LEN))
+               MOVE 'Y' TO WS-NAME-MATCH
+           ELSE
+               ADD 1 TO WS-NAME-SUB.
+
       ******************************************************************
       *                       VIEW USER RECORD                         *
       ******************************************************************
@@ -998,6 +1838,7 @@
            ACCEPT OK-TO-CHANGE.
 
                IF OK-TO-CHANGE = 'Y' OR 'y'
+                  PERFORM ARCHIVE-DELETED-MEMBER
                   MOVE SPACES TO MEMBER-NAME
                   MOVE SPACES TO MEMBERSHIP-TYPE
                   MOVE 0 TO MEMBER-AGE
@@ -1012,6 +1853,36 @@
                   DISPLAY "TRANSACTION CANCELLED."
                   PERFORM ASK-ANOTHER-TRANSACTION.
 
+      ***** COPY THE FULL RECORD TO THE ARCHIVE BEFORE IT IS BLANKED,
+      ***** STAMPED WITH THE DELETION DATE AND OPERATOR CONFIRMATION,
+      ***** SO DELETED-MEMBER HISTORY IS NOT LOST.
+       ARCHIVE-DELETED-MEMBER.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+           MOVE ID-NUMBER              TO ARC-ID-NUMBER
+           MOVE MEMBER-NAME            TO ARC-MEMBER-NAME
+           MOVE MEMBERSHIP-TYPE        TO ARC-MEMBERSHIP-TYPE
+           MOVE MEMBER-AGE             TO ARC-MEMBER-AGE
+           MOVE MEMBER-SEX             TO ARC-MEMBER-SEX
+           MOVE MEMBER-CONT-NUM        TO ARC-MEMBER-CONT-NUM
+           MOVE MEMBER-ADDRESS         TO ARC-MEMBER-ADDRESS
+           MOVE MONTH-JOINED           TO ARC-MONTH-JOINED
+           MOVE DAY-JOINED             TO ARC-DAY-JOINED
+           MOVE YEAR-JOINED            TO ARC-YEAR-JOINED
+           MOVE MONTH-EXPIRE           TO ARC-MONTH-EXPIRE
+           MOVE DAY-EXPIRE             TO ARC-DAY-EXPIRE
+           MOVE YEAR-EXPIRE            TO ARC-YEAR-EXPIRE
+           MOVE EMERGENCY-NAME         TO ARC-EMERGENCY-NAME
+           MOVE EMERGENCY-REL          TO ARC-EMERGENCY-REL
+           MOVE EMERGENCY-CONT-NUM     TO ARC-EMERGENCY-CONT-NUM
+           MOVE WS-CURRENT-MONTH       TO ARC-MONTH-DELETED
+           MOVE WS-CURRENT-DAY         TO ARC-DAY-DELETED
+           MOVE WS-CURRENT-YEAR        TO ARC-YEAR-DELETED
+           MOVE OK-TO-CHANGE           TO ARC-DELETE-CONFIRMED-BY.
+
+           OPEN EXTEND ARCHIVE-FILE
+           WRITE ARCHIVE-REC BEFORE ADVANCING 1.
+           CLOSE ARCHIVE-FILE.
+
       ******************************************************************
       *                    VIEW YEAR-END REPORTS                       *
       ******************************************************************
@@ -1021,10 +1892,23 @@
                ON ASCENDING KEY MEMTYPE-CODE
                USING SALES-FILE
                GIVING SORTED-SLS-FILE.
+           PERFORM ASK-REPORT-YEAR-RANGE.
            PERFORM PRINT-SALES-REPORT.
            PERFORM ASK-ANOTHER-TRANSACTION.
 
+      ***** ASK FOR A SINGLE YEAR OR A YEAR RANGE INSTEAD OF ALWAYS
+      ***** ASSUMING "THIS YEAR" (ENTER THE SAME YEAR TWICE FOR ONE).
+       ASK-REPORT-YEAR-RANGE.
+           DISPLAY PROPER-SPACING.
+           DISPLAY "ENTER STARTING YEAR FOR REPORT: "
+           ACCEPT WS-REPORT-YEAR-FROM.
+           DISPLAY "ENTER ENDING YEAR FOR REPORT (SAME YEAR FOR ONE): "
+           ACCEPT WS-REPORT-YEAR-TO.
+
        PRINT-SALES-REPORT.
+           MOVE 'S' TO WS-REPORT-KIND.
+           MOVE ZEROES TO WS-PAGE-NUMBER, WS-LINES-ON-PAGE.
+           OPEN OUTPUT SALES-RPT-FILE.
            PERFORM PRINT-SALES-HEADINGS.
            OPEN INPUT SORTED-SLS-FILE.
 
@@ -1041,10 +1925,15 @@
 
            PERFORM PRINT-SALES-LINES.
            CLOSE SORTED-SLS-FILE.
+           CLOSE SALES-RPT-FILE.
+           DISPLAY PROPER-SPACING.
+           DISPLAY "SALES REPORT WRITTEN TO SALESRPT.TXT".
 
        PRINT-SALES-HEADINGS.
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
-           MOVE WS-CURRENT-YEAR TO HDR-YR.
+           MOVE WS-REPORT-YEAR-FROM TO HDR-YR-FROM.
+           MOVE WS-REPORT-YEAR-TO TO HDR-YR-TO.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO RPT-PAGE-NO.
            DISPLAY PROPER-SPACING.
            DISPLAY TITLE-UNDERLINE.
            DISPLAY PROGRAM-HEADING-LINE.
@@ -1056,41 +1945,96 @@
            DISPLAY PROPER-SPACING.
            DISPLAY MT-HEADING-LINE-3
            DISPLAY TOPIC-UNDERLINE-1.
+           MOVE TITLE-UNDERLINE TO SALES-RPT-REC
+           WRITE SALES-RPT-REC BEFORE ADVANCING 1.
+           MOVE PROGRAM-HEADING-LINE TO SALES-RPT-REC
+           WRITE SALES-RPT-REC BEFORE ADVANCING 1.
+           MOVE TITLE-UNDERLINE TO SALES-RPT-REC
+           WRITE SALES-RPT-REC BEFORE ADVANCING 1.
+           MOVE RPT-PAGE-LINE TO SALES-RPT-REC
+           WRITE SALES-RPT-REC BEFORE ADVANCING 1.
+           MOVE MT-HEADING-LINE-1 TO SALES-RPT-REC
+           WRITE SALES-RPT-REC BEFORE ADVANCING 1.
+           MOVE MT-HEADING-LINE-2 TO SALES-RPT-REC
+           WRITE SALES-RPT-REC BEFORE ADVANCING 1.
+           MOVE MT-HEADING-LINE-3 TO SALES-RPT-REC
+           WRITE SALES-RPT-REC BEFORE ADVANCING 1.
+           MOVE TOPIC-UNDERLINE-1 TO SALES-RPT-REC
+           WRITE SALES-RPT-REC BEFORE ADVANCING 1.
+           MOVE ZEROES TO WS-LINES-ON-PAGE.
 
        PRINT-SALES-LINES.
            MOVE MEMBERS-BR TO PRN-MEMBERS-BR
            MOVE PAYMENTS-BR TO PRN-PAYMENTS-BR
            MOVE 1000 TO PRN-FEE-BR
            DISPLAY MT-SALES-LINE-BR.
+           MOVE MT-SALES-LINE-BR TO SALES-RPT-REC
+           PERFORM WRITE-REPORT-LINE.
 
            MOVE MEMBERS-SL TO PRN-MEMBERS-SL
            MOVE PAYMENTS-SL TO PRN-PAYMENTS-SL
            MOVE 2500 TO PRN-FEE-SL
            DISPLAY MT-SALES-LINE-SL.
+           MOVE MT-SALES-LINE-SL TO SALES-RPT-REC
+           PERFORM WRITE-REPORT-LINE.
 
            MOVE MEMBERS-GD TO PRN-MEMBERS-GD
            MOVE PAYMENTS-GD TO PRN-PAYMENTS-GD
            MOVE 4500 TO PRN-FEE-GD
            DISPLAY MT-SALES-LINE-GD.
+           MOVE MT-SALES-LINE-GD TO SALES-RPT-REC
+           PERFORM WRITE-REPORT-LINE.
 
            DISPLAY TOPIC-UNDERLINE-2.
+           MOVE TOPIC-UNDERLINE-2 TO SALES-RPT-REC
+           PERFORM WRITE-REPORT-LINE.
            MOVE TOTAL-MEMBERS TO PRN-TOTAL-MEMBERS.
            MOVE TOTAL-PAYMENTS TO PRN-TOTAL-PAYMENTS.
            DISPLAY MT-TOTAL-SALES-LINE.
-           DISPLAY PROPER-SPACING.
+           MOVE MT-TOTAL-SALES-LINE TO SALES-RPT-REC
+           PERFORM WRITE-REPORT-LINE.
+           DISPLAY PROPER-SPACING.
+
+      ***** WRITE ONE LINE TO THE SPOOLED REPORT, STARTING A NEW PAGE
+      ***** (WITH THE HEADINGS REPEATED) WHEN THE CURRENT PAGE IS FULL.
+      ***** EACH REPORT KEEPS ITS OWN FILE AND RECORD AREA SO PRINTING
+      ***** ONE DOES NOT TRUNCATE THE OTHER'S SPOOLED OUTPUT.
+       WRITE-REPORT-LINE.
+           IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+               PERFORM START-NEW-REPORT-PAGE.
+           IF SALES-REPORT-ACTIVE
+               WRITE SALES-RPT-REC BEFORE ADVANCING 1
+           ELSE
+               WRITE PROGRAM-RPT-REC BEFORE ADVANCING 1.
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       START-NEW-REPORT-PAGE.
+               IF SALES-REPORT-ACTIVE
+                   MOVE SPACES TO SALES-RPT-REC
+                   WRITE SALES-RPT-REC BEFORE ADVANCING 1
+                   WRITE SALES-RPT-REC BEFORE ADVANCING 1
+                   PERFORM PRINT-SALES-HEADINGS
+               ELSE
+                   MOVE SPACES TO PROGRAM-RPT-REC
+                   WRITE PROGRAM-RPT-REC BEFORE ADVANCING 1
+                   WRITE PROGRAM-RPT-REC BEFORE ADVANCING 1
+                   PERFORM PRINT-PT-HEADINGS.
 
        COMPUTE-SALES.
-           IF MEMTYPE-CODE-SF = 12 AND MT-YR-SF = WS-CURRENT-YEAR
+           IF MEMTYPE-CODE-SF = 12 AND MT-YR-SF >= WS-REPORT-YEAR-FROM
+                   AND MT-YR-SF <= WS-REPORT-YEAR-TO
                ADD 1 TO MEMBERS-BR, TOTAL-MEMBERS
                MOVE MEMTYPE-FEE-SF TO PRN-FEE-BR
                ADD MEMTYPE-FEE-SF TO PAYMENTS-BR, TOTAL-PAYMENTS.
 
-           IF MEMTYPE-CODE-SF = 14 AND MT-YR-SF = WS-CURRENT-YEAR
+           IF MEMTYPE-CODE-SF = 14 AND MT-YR-SF >= WS-REPORT-YEAR-FROM
+                   AND MT-YR-SF <= WS-REPORT-YEAR-TO
                ADD 1 TO MEMBERS-SL, TOTAL-MEMBERS
                MOVE MEMTYPE-FEE-SF TO PRN-FEE-SL
                ADD MEMTYPE-FEE-SF TO PAYMENTS-SL, TOTAL-PAYMENTS.
 
-           IF MEMTYPE-CODE-SF = 16 AND MT-YR-SF = WS-CURRENT-YEAR
+           IF MEMTYPE-CODE-SF = 16 AND MT-YR-SF >= WS-REPORT-YEAR-FROM
+                   AND MT-YR-SF <= WS-REPORT-YEAR-TO
                ADD 1 TO MEMBERS-GD, TOTAL-MEMBERS
                MOVE MEMTYPE-FEE-SF TO PRN-FEE-GD
                ADD MEMTYPE-FEE-SF TO PAYMENTS-GD, TOTAL-PAYMENTS.
@@ -1108,10 +2052,14 @@
                ON ASCENDING KEY PROGTYPE-CODE
                USING PT-FILE
                GIVING SORTED-PT-FILE.
+           PERFORM ASK-REPORT-YEAR-RANGE.
            PERFORM PRINT-PROGRAM-REPORT.
            PERFORM ASK-ANOTHER-TRANSACTION.
 
        PRINT-PROGRAM-REPORT.
+           MOVE 'P' TO WS-REPORT-KIND.
+           MOVE ZEROES TO WS-PAGE-NUMBER, WS-LINES-ON-PAGE.
+           OPEN OUTPUT PROGRAM-RPT-FILE.
            PERFORM PRINT-PT-HEADINGS.
            OPEN INPUT SORTED-PT-FILE.
 
@@ -1127,10 +2075,16 @@
 
            PERFORM PRINT-PT-LINES.
            CLOSE SORTED-PT-FILE.
+           CLOSE PROGRAM-RPT-FILE.
+           CLOSE USER-FILE.
+           DISPLAY PROPER-SPACING.
+           DISPLAY "PROGRAM REPORT WRITTEN TO PROGRPT.TXT".
 
        PRINT-PT-HEADINGS.
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
-           MOVE WS-CURRENT-YEAR TO HDR-YR-1.
+           MOVE WS-REPORT-YEAR-FROM TO HDR-YR-1-FROM.
+           MOVE WS-REPORT-YEAR-TO TO HDR-YR-1-TO.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO RPT-PAGE-NO.
            DISPLAY PROPER-SPACING.
            DISPLAY TITLE-UNDERLINE.
            DISPLAY PROGRAM-HEADING-LINE.
@@ -1142,42 +2096,271 @@
            DISPLAY PROPER-SPACING.
            DISPLAY PT-HEADING-LINE-3.
            DISPLAY TOPIC-UNDERLINE-1.
+           MOVE TITLE-UNDERLINE TO PROGRAM-RPT-REC
+           WRITE PROGRAM-RPT-REC BEFORE ADVANCING 1.
+           MOVE PROGRAM-HEADING-LINE TO PROGRAM-RPT-REC
+           WRITE PROGRAM-RPT-REC BEFORE ADVANCING 1.
+           MOVE TITLE-UNDERLINE TO PROGRAM-RPT-REC
+           WRITE PROGRAM-RPT-REC BEFORE ADVANCING 1.
+           MOVE RPT-PAGE-LINE TO PROGRAM-RPT-REC
+           WRITE PROGRAM-RPT-REC BEFORE ADVANCING 1.
+           MOVE PT-HEADING-LINE-1 TO PROGRAM-RPT-REC
+           WRITE PROGRAM-RPT-REC BEFORE ADVANCING 1.
+           MOVE PT-HEADING-LINE-2 TO PROGRAM-RPT-REC
+           WRITE PROGRAM-RPT-REC BEFORE ADVANCING 1.
+           MOVE PT-HEADING-LINE-3 TO PROGRAM-RPT-REC
+           WRITE PROGRAM-RPT-REC BEFORE ADVANCING 1.
+           MOVE TOPIC-UNDERLINE-1 TO PROGRAM-RPT-REC
+           WRITE PROGRAM-RPT-REC BEFORE ADVANCING 1.
+           MOVE ZEROES TO WS-LINES-ON-PAGE.
 
        PRINT-PT-LINES.
            MOVE MEMBERS-ZU TO PRN-MEMBERS-ZU
            DISPLAY PT-TYPE-LINE-1.
+           MOVE PT-TYPE-LINE-1 TO PROGRAM-RPT-REC
+           PERFORM WRITE-REPORT-LINE.
 
            MOVE MEMBERS-BC TO PRN-MEMBERS-BC
            DISPLAY PT-TYPE-LINE-2.
+           MOVE PT-TYPE-LINE-2 TO PROGRAM-RPT-REC
+           PERFORM WRITE-REPORT-LINE.
 
            MOVE MEMBERS-BB TO PRN-MEMBERS-BB
            DISPLAY PT-TYPE-LINE-3.
+           MOVE PT-TYPE-LINE-3 TO PROGRAM-RPT-REC
+           PERFORM WRITE-REPORT-LINE.
 
            MOVE MEMBERS-BX TO PRN-MEMBERS-BX
            DISPLAY PT-TYPE-LINE-4.
+           MOVE PT-TYPE-LINE-4 TO PROGRAM-RPT-REC
+           PERFORM WRITE-REPORT-LINE.
 
            DISPLAY TOPIC-UNDERLINE-2.
+           MOVE TOPIC-UNDERLINE-2 TO PROGRAM-RPT-REC
+           PERFORM WRITE-REPORT-LINE.
            MOVE PT-TOTAL-MEMBERS TO PRN-PT-TOTAL-MEMBERS.
            DISPLAY PT-GRAND-TOTALS.
+           MOVE PT-GRAND-TOTALS TO PROGRAM-RPT-REC
+           PERFORM WRITE-REPORT-LINE.
            DISPLAY PROPER-SPACING.
 
+      ***** SKIP ENROLLMENTS LEFT BEHIND FOR A MEMBER WHO WAS LATER
+      ***** DELETED, THE SAME WAY CHECK-RECONCILE-ID FLAGS THEM AS
+      ***** ORPHANS FOR RECONCILE-SALES-AND-PROGRAMS, SO THE PROGRAM
+      ***** REPORT'S TOTALS REFLECT ONLY CURRENTLY ACTIVE MEMBERS.
        COMPUTE-PT-MEMBERS.
-           IF PROGTYPE-CODE-SF = 1111 AND PT-YR-SF = WS-CURRENT-YEAR
-               ADD 1 TO MEMBERS-ZU, PT-TOTAL-MEMBERS.
+           MOVE PT-ID-NUMBER-SF TO WS-RECON-ID.
+           PERFORM CHECK-RECONCILE-ID.
+
+           IF WS-RECON-ACTIVE = 'Y'
+               IF PROGTYPE-CODE-SF = 1111
+                       AND PT-YR-SF >= WS-REPORT-YEAR-FROM
+                       AND PT-YR-SF <= WS-REPORT-YEAR-TO
+                   ADD 1 TO MEMBERS-ZU, PT-TOTAL-MEMBERS
+               END-IF
+
+               IF PROGTYPE-CODE-SF = 2222
+                       AND PT-YR-SF >= WS-REPORT-YEAR-FROM
+                       AND PT-YR-SF <= WS-REPORT-YEAR-TO
+                   ADD 1 TO MEMBERS-BC, PT-TOTAL-MEMBERS
+               END-IF
+
+               IF PROGTYPE-CODE-SF = 3333
+                       AND PT-YR-SF >= WS-REPORT-YEAR-FROM
+                       AND PT-YR-SF <= WS-REPORT-YEAR-TO
+                   ADD 1 TO MEMBERS-BB, PT-TOTAL-MEMBERS
+               END-IF
+
+               IF PROGTYPE-CODE-SF = 4444
+                       AND PT-YR-SF >= WS-REPORT-YEAR-FROM
+                       AND PT-YR-SF <= WS-REPORT-YEAR-TO
+                   ADD 1 TO MEMBERS-BX, PT-TOTAL-MEMBERS
+               END-IF
+           END-IF.
 
-           IF PROGTYPE-CODE-SF = 2222 AND PT-YR-SF = WS-CURRENT-YEAR
-               ADD 1 TO MEMBERS-BC, PT-TOTAL-MEMBERS.
+           READ SORTED-PT-FILE
+                AT END MOVE 'Y' TO EOF-SWITCH
+           END-READ.
 
-           IF PROGTYPE-CODE-SF = 3333 AND PT-YR-SF = WS-CURRENT-YEAR
-               ADD 1 TO MEMBERS-BB, PT-TOTAL-MEMBERS.
+      ******************************************************************
+      *                 MEMBERSHIP RENEWAL-DUE REPORT                  *
+      ******************************************************************
 
-           IF PROGTYPE-CODE-SF = 4444 AND PT-YR-SF = WS-CURRENT-YEAR
-               ADD 1 TO MEMBERS-BX, PT-TOTAL-MEMBERS.
+       COMPUTE-DAYCOUNT.
+           COMPUTE WS-CMP-DAYCOUNT =
+               WS-CMP-YEAR * 360 + WS-CMP-MONTH * 30 + WS-CMP-DAY.
 
-           READ SORTED-PT-FILE
-                AT END MOVE 'Y' TO EOF-SWITCH
+       VIEW-RENEWAL-DUE-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+           MOVE WS-CURRENT-YEAR TO WS-CMP-YEAR
+           MOVE WS-CURRENT-MONTH TO WS-CMP-MONTH
+           MOVE WS-CURRENT-DAY TO WS-CMP-DAY
+           PERFORM COMPUTE-DAYCOUNT
+           MOVE WS-CMP-DAYCOUNT TO WS-TODAY-DAYCOUNT.
+
+           MOVE ZEROES TO WS-RENEWAL-DUE-COUNT.
+           MOVE WS-CURRENT-MONTH TO RD-AS-OF-MM
+           MOVE WS-CURRENT-DAY TO RD-AS-OF-DD
+           MOVE WS-CURRENT-YEAR TO RD-AS-OF-YY
+           DISPLAY PROPER-SPACING.
+           DISPLAY TITLE-UNDERLINE.
+           DISPLAY PROGRAM-HEADING-LINE.
+           DISPLAY TITLE-UNDERLINE.
+           DISPLAY PROPER-SPACING.
+           DISPLAY RD-HEADING-LINE-1.
+           DISPLAY PROPER-SPACING.
+           DISPLAY RD-HEADING-LINE-2.
+           DISPLAY TOPIC-UNDERLINE-1.
+
+           MOVE 'N' TO EOF-SWITCH
+           PERFORM UNTIL EOF-SWITCH = 'Y'
+               READ USER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO EOF-SWITCH
+                   NOT AT END
+                       PERFORM CHECK-RENEWAL-DUE
+               END-READ
+           END-PERFORM.
+
+           DISPLAY TOPIC-UNDERLINE-2.
+           DISPLAY "MEMBERS EXPIRED OR EXPIRING WITHIN 30 DAYS: "
+               WS-RENEWAL-DUE-COUNT.
+           DISPLAY PROPER-SPACING.
+           CLOSE USER-FILE.
+           PERFORM ASK-ANOTHER-TRANSACTION.
+
+       CHECK-RENEWAL-DUE.
+      ***** SKIP SLOTS ALREADY BLANKED BY A PRIOR DELETE
+           IF MEMBER-NAME NOT = SPACES
+               MOVE YEAR-EXPIRE TO WS-CMP-YEAR
+               MOVE MONTH-EXPIRE TO WS-CMP-MONTH
+               MOVE DAY-EXPIRE TO WS-CMP-DAY
+               PERFORM COMPUTE-DAYCOUNT
+               MOVE WS-CMP-DAYCOUNT TO WS-EXPIRE-DAYCOUNT
+               COMPUTE WS-DAYS-TO-EXPIRE =
+                   WS-EXPIRE-DAYCOUNT - WS-TODAY-DAYCOUNT
+
+               IF WS-DAYS-TO-EXPIRE <= 30
+                   ADD 1 TO WS-RENEWAL-DUE-COUNT
+                   MOVE ID-NUMBER TO RD-ID-NUMBER
+                   MOVE MEMBER-NAME TO RD-MEMBER-NAME
+                   MOVE MEMBER-CONT-NUM TO RD-MEMBER-CONT-NUM
+                   MOVE MONTH-EXPIRE TO RD-EXPIRE-MM
+                   MOVE DAY-EXPIRE TO RD-EXPIRE-DD
+                   MOVE YEAR-EXPIRE TO RD-EXPIRE-YY
+                   IF WS-DAYS-TO-EXPIRE < 0
+                       MOVE 'EXPIRED' TO RD-STATUS
+                   ELSE
+                       MOVE 'EXPIRING' TO RD-STATUS
+                   END-IF
+                   DISPLAY RD-DETAIL-LINE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *        RECONCILE SALES/PROGRAM RECORDS AGAINST USER-FILE       *
+      ******************************************************************
+
+      ***** SALES-FILE (THE YEAR-END REVENUE TOTALS FILE) CARRIES NO
+      ***** ID-NUMBER AND SO CANNOT BE TRACED BACK TO A SPECIFIC MEMBER.
+      ***** PAYMENT-FILE CARRIES PAY-ID-NUMBER FOR EVERY CHARGE, INCLUDING
+      ***** RENEWALS, AND IS THE PRACTICAL PER-MEMBER LEDGER, SO IT
+      ***** STANDS IN FOR SALES-FILE BELOW. PT-FILE IS CHECKED THE SAME
+      ***** WAY VIA PT-ID-NUMBER. EITHER FILE CAN BE LEFT HOLDING ENTRIES
+      ***** FOR A MEMBER WHO WAS LATER DELETED, SINCE DELETE-USER-RECORD
+      ***** ONLY BLANKS THE USER-FILE SLOT AND DOES NOT TOUCH THEM.
+       RECONCILE-SALES-AND-PROGRAMS.
+           DISPLAY PROPER-SPACING.
+           DISPLAY TITLE-UNDERLINE.
+           DISPLAY RECON-HEADING-LINE-1.
+           DISPLAY TITLE-UNDERLINE.
+           MOVE ZEROES TO WS-RECON-PT-ORPHANS.
+           MOVE ZEROES TO WS-RECON-PAY-ORPHANS.
+
+           DISPLAY PROPER-SPACING.
+           DISPLAY "PROGRAM ENROLLMENTS WITH NO ACTIVE MEMBER:".
+           DISPLAY RECON-PT-HEADING-LINE.
+           DISPLAY TOPIC-UNDERLINE-1.
+           OPEN INPUT PT-FILE.
+           MOVE 'N' TO EOF-SWITCH.
+           PERFORM RECONCILE-PT-RECORD UNTIL EOF-SWITCH = 'Y'.
+           CLOSE PT-FILE.
+           DISPLAY TOPIC-UNDERLINE-2.
+           DISPLAY "ORPHANED PROGRAM ENROLLMENTS: " WS-RECON-PT-ORPHANS.
+
+           DISPLAY PROPER-SPACING.
+           DISPLAY "PAYMENTS (PAYMENT-FILE) WITH NO ACTIVE MEMBER:".
+           DISPLAY RECON-PAY-HEADING-LINE.
+           DISPLAY TOPIC-UNDERLINE-1.
+           OPEN INPUT PAYMENT-FILE.
+           MOVE 'N' TO EOF-SWITCH.
+           PERFORM RECONCILE-PAYMENT-RECORD UNTIL EOF-SWITCH = 'Y'.
+           CLOSE PAYMENT-FILE.
+           DISPLAY TOPIC-UNDERLINE-2.
+           DISPLAY "ORPHANED PAYMENTS: " WS-RECON-PAY-ORPHANS.
+           DISPLAY PROPER-SPACING.
+
+           CLOSE USER-FILE.
+           PERFORM ASK-ANOTHER-TRANSACTION.
+
+       RECONCILE-PT-RECORD.
+           READ PT-FILE
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+               NOT AT END
+                   MOVE PT-ID-NUMBER TO WS-RECON-ID
+                   PERFORM CHECK-RECONCILE-ID
+                   IF WS-RECON-ACTIVE = 'N'
+                       ADD 1 TO WS-RECON-PT-ORPHANS
+                       MOVE PT-ID-NUMBER TO RPT-ID-NUMBER
+                       MOVE PROGTYPE-CODE TO RPT-PROGTYPE-CODE
+                       MOVE PT-YR TO RPT-YR
+                       DISPLAY RECON-PT-DETAIL-LINE
+                   END-IF
            END-READ.
 
+       RECONCILE-PAYMENT-RECORD.
+           READ PAYMENT-FILE
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+               NOT AT END
+                   MOVE PAY-ID-NUMBER TO WS-RECON-ID
+                   PERFORM CHECK-RECONCILE-ID
+                   IF WS-RECON-ACTIVE = 'N'
+                       ADD 1 TO WS-RECON-PAY-ORPHANS
+                       MOVE PAY-ID-NUMBER TO RPAY-ID-NUMBER
+                       MOVE PAY-MONTH TO RPAY-MM
+                       MOVE PAY-DAY TO RPAY-DD
+                       MOVE PAY-YEAR TO RPAY-YY
+                       MOVE PAY-DESC TO RPAY-DESC
+                       MOVE PAY-AMOUNT TO RPAY-AMOUNT
+                       DISPLAY RECON-PAY-DETAIL-LINE
+                   END-IF
+           END-READ.
+
+      ***** POSITION ON THE TARGET ID AND CONFIRM A LIVE (NON-BLANKED)
+      ***** MEMBER STILL OCCUPIES THAT SLOT, THE SAME WAY SEARCH-BY-NAME
+      ***** POSITIONS WITH START BEFORE SCANNING USER-FILE.
+       CHECK-RECONCILE-ID.
+           MOVE 'N' TO WS-RECON-ACTIVE.
+           MOVE WS-RECON-ID TO ID-NUMBER.
+           START USER-FILE KEY IS NOT LESS THAN ID-NUMBER
+               INVALID KEY MOVE 'N' TO WS-RECON-START-OK
+               NOT INVALID KEY MOVE 'Y' TO WS-RECON-START-OK
+           END-START.
+
+           IF WS-RECON-START-OK = 'Y'
+               READ USER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-RECON-ACTIVE
+                   NOT AT END
+                       IF ID-NUMBER = WS-RECON-ID
+                               AND MEMBER-NAME NOT = SPACES
+                           MOVE 'Y' TO WS-RECON-ACTIVE
+                       END-IF
+               END-READ
+           END-IF.
+
       ******************************************************************
       *                    ASK ANOTHER TRANSACTION                     *
       ******************************************************************
